@@ -0,0 +1,10 @@
+      * Record layout for the TRNSAMPRM parameter card: how many
+      * transaction keys this run's audit sample should draw, and an
+      * optional fixed random seed for a reproducible draw.  Left
+      * zero, SAMPLE-SIZE falls back to TRANSACTION-SAMPLE's built-in
+      * default and the seed is derived from the time of day, the
+      * same convention AVERAGES-TEST uses.
+       01  TRNSAMP-PARM-RECORD.
+           02  TRNSAMP-SAMPLE-SIZE     PIC 9(04).
+           02  TRNSAMP-RANDSEED        PIC S9(09).
+           02  FILLER                  PIC X(67).
