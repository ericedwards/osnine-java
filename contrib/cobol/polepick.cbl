@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OFFSITE-POLE-PICK.
+       DATE-WRITTEN. 2026-08-09.
+      * Decides which pole today's grandfather-father-son tape
+      * rotation writes to, and rewrites HANOIPRM with that
+      * FROM/TO/VIA assignment ahead of the nightly HANOI run --
+      * NUM-DISKS on the card, if any, is carried forward unchanged.
+      * Run this as the step before TOWERS-OF-HANOI in the nightly
+      * job stream.  Pole numbers are POLENAMES' vault/rack locations
+      * (see polenames.cbl): pole 1 is the onsite safe, pole 2 the
+      * overflow rack, pole 3 the true offsite courier pickup.
+      *   Month-end      (grandfather) -> offsite courier, pole 3
+      *   Friday         (father)      -> overflow rack, pole 2
+      *   any other day  (son)         -> onsite safe, pole 1
+      * 2026-08-09  STOP RUN changed to GOBACK so NIGHTRUN can CALL
+      *             this program as the job stream's first step;
+      *             behavior when run standalone is unchanged.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "HANOIPRM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY "hanoiprm.cbl".
+       WORKING-STORAGE SECTION.
+       77  PARM-FILE-STATUS            PIC X(02).
+       77  SAVED-NUM-DISKS          PIC 99 VALUE 0.
+       77  TODAY-DATE                    PIC 9(08).
+       77  TOMORROW-DATE                 PIC 9(08).
+       77  TODAY-INT                PIC 9(07).
+       77  TOMORROW-INT             PIC 9(07).
+       77  TOMORROW-DAY             PIC 99.
+       77  WEEKDAY-NUM              PIC 9.
+       77  MONTH-END-SW             PIC X(01) VALUE "N".
+           88  IS-MONTH-END                    VALUE "Y".
+       77  OFFSITE-POLE             PIC 9 VALUE 1.
+       01  OUT-PARM-CARD.
+           02  OUT-NUM-DISKS       PIC 99.
+           02  OUT-FROM-POLE       PIC 9.
+           02  OUT-TO-POLE         PIC 9.
+           02  OUT-VIA-POLE        PIC 9.
+           02  FILLER                  PIC X(75) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       OFFSITE-POLE-PICK-MAIN.
+           PERFORM READ-EXISTING-CARD.
+           PERFORM DETERMINE-OFFSITE-POLE.
+           PERFORM WRITE-PARM-CARD.
+           DISPLAY "OFFSITE POLE FOR TODAY IS ", OFFSITE-POLE.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      * Preserves NUM-DISKS already on HANOIPRM (operations' own
+      * disk/generation-count setting) -- this driver only owns the
+      * pole fields.
+       READ-EXISTING-CARD.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PARM-NUM-DISKS TO SAVED-NUM-DISKS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      * Grandfather-father-son: the offsite slot is pole 3 on the
+      * last day of the month, pole 2 on a Friday, and pole 1 on any
+      * other day.
+       DETERMINE-OFFSITE-POLE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO TODAY-DATE.
+           COMPUTE TODAY-INT = FUNCTION INTEGER-OF-DATE (TODAY-DATE).
+           COMPUTE WEEKDAY-NUM = FUNCTION MOD (TODAY-INT, 7).
+           COMPUTE TOMORROW-INT = TODAY-INT + 1.
+           COMPUTE TOMORROW-DATE = FUNCTION DATE-OF-INTEGER
+               (TOMORROW-INT).
+           MOVE TOMORROW-DATE (7:2) TO TOMORROW-DAY.
+           IF TOMORROW-DAY = 1
+               SET IS-MONTH-END TO TRUE
+           END-IF.
+           EVALUATE TRUE
+               WHEN IS-MONTH-END
+                   MOVE 3 TO OFFSITE-POLE
+               WHEN WEEKDAY-NUM = 5
+                   MOVE 2 TO OFFSITE-POLE
+               WHEN OTHER
+                   MOVE 1 TO OFFSITE-POLE
+           END-EVALUATE.
+
+      * Feeds OFFSITE-POLE into HANOI's setup as the TO-POLE
+      * destination, with the other two poles filling FROM and VIA,
+      * instead of the fixed 1/2/3 assignment.  The card is built up
+      * in OUT-PARM-CARD and written FROM there -- the filler padding
+      * out the rest of the 80-column image is only ever given a
+      * value in working-storage, never in the FD record itself.
+       WRITE-PARM-CARD.
+           MOVE SAVED-NUM-DISKS TO OUT-NUM-DISKS.
+           EVALUATE OFFSITE-POLE
+               WHEN 1
+                   MOVE 2 TO OUT-FROM-POLE
+                   MOVE 1 TO OUT-TO-POLE
+                   MOVE 3 TO OUT-VIA-POLE
+               WHEN 2
+                   MOVE 1 TO OUT-FROM-POLE
+                   MOVE 2 TO OUT-TO-POLE
+                   MOVE 3 TO OUT-VIA-POLE
+               WHEN 3
+                   MOVE 1 TO OUT-FROM-POLE
+                   MOVE 3 TO OUT-TO-POLE
+                   MOVE 2 TO OUT-VIA-POLE
+           END-EVALUATE.
+           OPEN OUTPUT PARM-FILE.
+           WRITE PARM-RECORD FROM OUT-PARM-CARD.
+           CLOSE PARM-FILE.
