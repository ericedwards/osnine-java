@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTRUN.
+       DATE-WRITTEN. 2026-08-09.
+      * Nightly job stream: runs the tape-rotation step, then the
+      * audit-sample step, propagating condition codes between them
+      * so a failed rotation doesn't let the audit sample run
+      * against a backup set that was never rotated.
+      *   1. OFFSITE-POLE-PICK - set today's offsite pole on HANOIPRM.
+      *   2. TOWERS-OF-HANOI   - rotate the backup tapes.
+      *   3. AVERAGES-TEST     - draw this run's audit sample, only
+      *                          if step 2 completed with RC 0.
+      * Link-edit NIGHTRUN with OFFSITE-POLE-PICK, TOWERS-OF-HANOI,
+      * and AVERAGES-TEST as called subprograms and submit the result
+      * as the nightly batch step.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  POLE-PICK-RC             PIC S9(09) COMP.
+       77  HANOI-RC                 PIC S9(09) COMP.
+
+       PROCEDURE DIVISION.
+       NIGHTRUN-MAIN.
+           DISPLAY "NIGHTRUN: STARTING OFFSITE-POLE-PICK STEP".
+           CALL "OFFSITE-POLE-PICK".
+           MOVE RETURN-CODE TO POLE-PICK-RC.
+           DISPLAY "NIGHTRUN: OFFSITE-POLE-PICK ENDED, RC=",
+               POLE-PICK-RC.
+           IF POLE-PICK-RC = 0
+               DISPLAY "NIGHTRUN: STARTING TOWERS-OF-HANOI STEP"
+               CALL "TOWERS-OF-HANOI"
+               MOVE RETURN-CODE TO HANOI-RC
+               DISPLAY "NIGHTRUN: TOWERS-OF-HANOI ENDED, RC=",
+                   HANOI-RC
+           ELSE
+               DISPLAY "NIGHTRUN: POLE SELECTION FAILED, ",
+                   "SKIPPING TOWERS-OF-HANOI"
+               MOVE POLE-PICK-RC TO HANOI-RC
+           END-IF.
+           IF HANOI-RC = 0
+               DISPLAY "NIGHTRUN: STARTING AVERAGES-TEST STEP"
+               CALL "AVERAGES-TEST"
+               DISPLAY "NIGHTRUN: AVERAGES-TEST ENDED, RC=",
+                   RETURN-CODE
+           ELSE
+               DISPLAY "NIGHTRUN: TAPE ROTATION FAILED, ",
+                   "SKIPPING AVERAGES-TEST"
+           END-IF.
+           MOVE HANOI-RC TO RETURN-CODE.
+           STOP RUN.
