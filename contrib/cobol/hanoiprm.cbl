@@ -0,0 +1,12 @@
+      * Record layout for the HANOIPRM parameter card: the disk/
+      * generation count, plus an optional FROM/TO/VIA pole
+      * assignment (left zero to take the standard 1/2/3 wiring).
+      * Shared between TOWERS-OF-HANOI, which reads it at startup,
+      * and the offsite-pole-picker driver, which rewrites the pole
+      * fields each run day without disturbing NUM-DISKS.
+       01  PARM-RECORD.
+           02  PARM-NUM-DISKS          PIC 99.
+           02  PARM-FROM-POLE          PIC 9.
+           02  PARM-TO-POLE            PIC 9.
+           02  PARM-VIA-POLE           PIC 9.
+           02  FILLER                  PIC X(75).
