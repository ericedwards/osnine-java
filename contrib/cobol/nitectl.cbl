@@ -0,0 +1,15 @@
+      * Shared operations control card: the values operations can
+      * tune between runs without a recompile -- TOWERS-OF-HANOI's
+      * disk/generation count and HANOICKPT checkpoint interval,
+      * AVERAGES-TEST's random seed policy, AVERAGES-TEST's sample
+      * size (the TESTRUN iteration count), and the low/high ends of
+      * AVERAGES-TEST's distribution tolerance band.  Any field left
+      * zero takes that program's own built-in default.
+       01  NITE-CTL-RECORD.
+           02  NITE-NUM-DISKS          PIC 99.
+           02  NITE-RANDSEED           PIC S9(09).
+           02  NITE-TEST-COUNT         PIC 9(04).
+           02  NITE-LOW-TOL            PIC V99.
+           02  NITE-HIGH-TOL           PIC V99.
+           02  NITE-CKPT-INTERVAL      PIC 999.
+           02  FILLER                  PIC X(58).
