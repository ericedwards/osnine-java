@@ -0,0 +1,10 @@
+      * Maps HANOI's pole numbers (1, 2, 3) to the tape room's own
+      * vault/rack location codes, so move lines read in terms
+      * operators actually use instead of bare pole numbers.
+       01  POLE-NAME-VALUES.
+           02  FILLER                  PIC X(16) VALUE "ONSITE-SAFE".
+           02  FILLER                  PIC X(16) VALUE "OVERFLOW-RACK".
+           02  FILLER                  PIC X(16) VALUE
+               "OFFSITE-COURIER".
+       01  POLE-NAME-TABLE REDEFINES POLE-NAME-VALUES.
+           02  POLE-NAME-ENTRY         PIC X(16) OCCURS 3 TIMES.
