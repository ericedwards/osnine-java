@@ -0,0 +1,10 @@
+      * Record layout for the RAN3STAT file: a snapshot of RAN3's
+      * internal shuffle table and index pointers, saved at the end
+      * of an AVERAGES-TEST run that used the default (no explicit
+      * NITECTL seed) path, and restored at the start of the next
+      * such run so the sequence continues instead of reseeding every
+      * night.
+       01  RAN3-STATE-RECORD.
+           02  RS-MA-ENTRY             PIC S9(9) OCCURS 55 TIMES.
+           02  RS-INEXT                PIC 99.
+           02  RS-EXTP                 PIC 99.
