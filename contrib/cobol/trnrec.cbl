@@ -0,0 +1,7 @@
+      * Record layout for the TRNMAST transaction master file: one
+      * ledger entry per postable transaction, read sequentially by
+      * the audit-sampling driver (TRANSACTION-SAMPLE).
+       01  TRN-RECORD.
+           02  TRN-KEY                 PIC X(10).
+           02  TRN-DATE                PIC X(08).
+           02  TRN-AMOUNT              PIC S9(7)V99.
