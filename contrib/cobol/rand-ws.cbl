@@ -0,0 +1,19 @@
+      * AUTHOR. S. ROUG.
+      * WORKING-STORAGE fields for the RAN3 generator in rand-proc.cbl
+      * (Knuth's algorithm, Numerical Recipes in Pascal, 1st edition).
+      * RANDSEED is the caller's seed: negative forces a (re)init,
+      * RANDVAL is the uniform deviate RAN3 leaves behind on return.
+       77  RANDSEED                    PIC S9(9) COMP.
+       77  RANDVAL                     PIC V9(9).
+       01  RAN3-FIELDS.
+           02  RAN3-MBIG               PIC S9(9) COMP VALUE 1000000000.
+           02  RAN3-MSEED              PIC S9(9) COMP VALUE 161803398.
+           02  RAN3-FAC                PIC V9(9) VALUE 0.000000001.
+           02  RAN3-MJ                 PIC S9(9) COMP.
+           02  RAN3-MK                 PIC S9(9) COMP.
+           02  RAN3-I                  PIC 99 COMP.
+           02  RAN3-J                  PIC 99 COMP.
+           02  RAN3-K                  PIC 99 COMP.
+           02  RAN3INEXT               PIC 99 COMP.
+           02  RAN3EXTP                PIC 99 COMP.
+           02  RAN3MA                  PIC S9(9) COMP OCCURS 55 TIMES.
