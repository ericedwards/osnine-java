@@ -1,15 +1,157 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TOWERS-OF-HANOI.
        DATE-WRITTEN. 2019-06-24.
+      * 2026-08-09  NUM-DISKS now comes off a parameter card
+      *             (HANOIPRM) instead of a fixed VALUE clause.
+      * 2026-08-09  Move list is now also written to the HANOIRPT
+      *             pick-list report, not just DISPLAYed.
+      * 2026-08-09  Added HANOICKPT checkpoint/restart: a canceled
+      *             or abended run resumes after its last completed
+      *             move instead of reissuing moves from scratch.
+      * 2026-08-09  GAMESET/STACK widened from 10 to 20 entries so
+      *             NUM-DISKS can go past single digits; CHECK-MOVE
+      *             now aborts cleanly instead of running off the
+      *             end of the table.
+      * 2026-08-09  Move lines now show the tape room's vault/rack
+      *             names (POLENAMES copybook) instead of bare pole
+      *             numbers.
+      * 2026-08-09  Every move is now also appended to the HANOIAUD
+      *             audit-trail file (timestamp, disk number, from/
+      *             to/via pole) so rotation compliance can be proven
+      *             after the fact, independent of the daily pick
+      *             list.
+      * 2026-08-09  HANOIPRM can now carry the FROM/TO/VIA pole
+      *             assignment (e.g. set by the calendar-driven
+      *             offsite-pole picker) in place of the fixed 1/2/3
+      *             wiring; VALIDATE-POLES checks the three values
+      *             are distinct and in range 1-3 before CHECK-MOVE
+      *             ever runs.
+      * 2026-08-09  HANOIPRM's layout moved into the shared HANOIPRM
+      *             copybook so OFFSITE-POLE-PICK can rewrite the
+      *             pole fields ahead of the nightly run without
+      *             duplicating the record description.
+      * 2026-08-09  STOP RUN changed to GOBACK throughout so
+      *             NIGHTRUN can CALL this program as a job stream
+      *             step and see its RETURN-CODE; behavior when run
+      *             standalone is unchanged.
+      * 2026-08-09  NUM-DISKS now also has a shared NITECTL control
+      *             card as a fallback source, read before HANOIPRM
+      *             so an operations-wide default can be set in one
+      *             place; HANOIPRM, if it also sets NUM-DISKS, still
+      *             has the last word for this run.
+      * 2026-08-09  OPEN-REPORT now checks RPT-FILE-STATUS after OPEN
+      *             EXTEND on a restart and falls back to OPEN OUTPUT
+      *             (re-emitting the header) when HANOIRPT isn't there
+      *             to extend, same as AUD-FILE's open in HANOI; before
+      *             this a missing HANOIRPT on a restart left the file
+      *             unopened with no warning.  CKPT-INTERVAL's built-in
+      *             default is now 10, not 100, and is also settable
+      *             from NITECTL -- at 100, a run of 6 disks or fewer
+      *             never crossed a checkpoint boundary at all, so
+      *             HANOICKPT was never updated until a clean finish.
+      * 2026-08-09  HANOICKPT is now rewritten every CKPT-INTERVAL
+      *             moves instead of after every move, now that a
+      *             20-disk run is over a million moves; a restart
+      *             may reissue up to CKPT-INTERVAL - 1 moves that
+      *             had already gone out.
+      * 2026-08-09  GAMESET/STACK now holds MAX-DISKS + 1 entries, not
+      *             MAX-DISKS: an N-disk rotation needs stack depth
+      *             N+1, so a NUM-DISKS right at the MAX-DISKS ceiling
+      *             was overrunning the table by one entry before
+      *             CHECK-MOVE's own guard ever ran for that level.
+      *             HANOICKPT and HANOIAUD are now also closed and
+      *             reopened EXTEND at every checkpoint interval, so
+      *             the durable audit trail is flushed to disk no
+      *             later than the checkpoint that claims those moves
+      *             are recorded; previously an abend between the
+      *             WRITE and the OS flush could leave HANOIAUD
+      *             permanently short of moves HANOICKPT considered
+      *             already issued.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN TO "NITECTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "HANOIPRM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+           SELECT RPT-FILE ASSIGN TO "HANOIRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "HANOICKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT AUD-FILE ASSIGN TO "HANOIAUD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE.
+       COPY "nitectl.cbl".
+       FD  PARM-FILE.
+       COPY "hanoiprm.cbl".
+       FD  RPT-FILE.
+       01  RPT-RECORD                  PIC X(80).
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           02  CKPT-MOVE-COUNT         PIC 9(05).
+           02  CKPT-NUM-DISKS          PIC 99.
+       FD  AUD-FILE.
+       01  AUD-RECORD.
+           02  AUD-DATE                PIC X(08).
+           02  AUD-TIME                PIC X(08).
+           02  AUD-DISK-NUM            PIC 99.
+           02  AUD-FROM                PIC X(16).
+           02  AUD-TO                  PIC X(16).
+           02  AUD-VIA                 PIC X(16).
        WORKING-STORAGE SECTION.
-       77  NUM-DISKS                   PIC 9 VALUE 4.
-       77  STACK-POINTER               PIC 9 USAGE COMP.
-       77  OLD-POINTER                 PIC 9 USAGE COMP.
+       77  NUM-DISKS                   PIC 99 VALUE 4.
+       77  MAX-DISKS                   PIC 99 VALUE 20.
+       77  MAX-STACK-ENTRIES           PIC 99 VALUE 21.
+       77  STACK-POINTER               PIC 99 USAGE COMP.
+       77  OLD-POINTER                 PIC 99 USAGE COMP.
+       77  CTL-FILE-STATUS             PIC X(02).
+       77  PARM-FILE-STATUS            PIC X(02).
+       77  RPT-FILE-STATUS             PIC X(02).
+       77  RPT-EXTENDED-SW             PIC X(01) VALUE "N".
+           88  RPT-EXTENDED                        VALUE "Y".
+       77  CKPT-FILE-STATUS            PIC X(02).
+       77  AUD-FILE-STATUS             PIC X(02).
+       77  MOVE-COUNT                  PIC 9(05) USAGE COMP VALUE 0.
+       77  RESTART-COUNT               PIC 9(05) USAGE COMP VALUE 0.
+       77  SETUP-FROM-POLE             PIC 9 VALUE 1.
+       77  SETUP-TO-POLE               PIC 9 VALUE 2.
+       77  SETUP-VIA-POLE              PIC 9 VALUE 3.
+       77  CKPT-INTERVAL               PIC 999 VALUE 10.
+       77  CKPT-QUOTIENT               PIC 9(05) USAGE COMP.
+       77  CKPT-REMAINDER              PIC 999 USAGE COMP.
+       01  RPT-RESTART-LINE.
+           02  FILLER                  PIC X(21) VALUE
+               "RESTARTING AFTER MOVE".
+           02  RPT-RS-COUNT            PIC ZZZZ9.
+       01  RPT-RUN-DATE                PIC X(08).
+       01  RPT-HEADER-1.
+           02  FILLER                  PIC X(20) VALUE
+               "HANOI TAPE PICK LIST".
+       01  RPT-HEADER-2.
+           02  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           02  RPT-H2-DATE             PIC X(08).
+           02  FILLER                  PIC X(13) VALUE " NUM-DISKS: ".
+           02  RPT-H2-DISKS            PIC 99.
+       01  RPT-MOVE-LINE.
+           02  FILLER            PIC X(15) VALUE "MOVE TAPE FROM ".
+           02  RPT-ML-FROM       PIC X(16).
+           02  FILLER            PIC X(4) VALUE " TO ".
+           02  RPT-ML-TO         PIC X(16).
+       COPY "polenames.cbl".
+      * Sized for MAX-STACK-ENTRIES, not MAX-DISKS -- an N-disk
+      * rotation recurses to stack depth N+1, one deeper than the
+      * disk count itself, so the table needs the extra entry to hold
+      * a NUM-DISKS run right at the MAX-DISKS ceiling.
        01  GAMESET.
-           02  STACK OCCURS 10 TIMES.
-             03 N                        PIC 9 USAGE COMP.
+           02  STACK OCCURS 21 TIMES.
+             03 N                        PIC 99 USAGE COMP.
              03 FROM-POLE                PIC 9 USAGE COMP.
              03 TO-POLE                  PIC 9 USAGE COMP.
              03 VIA-POLE                 PIC 9 USAGE COMP.
@@ -17,18 +159,230 @@
       * Towers of Hanoi. Assumes paragraphs can be called recursively
        PROCEDURE DIVISION.
        HANOI.
+           PERFORM READ-CONTROL-CARD.
+           PERFORM READ-PARM-CARD.
+           IF NUM-DISKS > MAX-DISKS
+               PERFORM ABORT-TABLE-OVERFLOW
+           END-IF.
+           PERFORM VALIDATE-POLES.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM OPEN-REPORT.
+           OPEN EXTEND AUD-FILE.
+           IF AUD-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUD-FILE
+           END-IF.
            DISPLAY "TOWERS OF HANOI PUZZLE WITH ", NUM-DISKS, " DISKS.".
            MOVE 1 TO STACK-POINTER.
            MOVE NUM-DISKS TO N (STACK-POINTER).
-           MOVE 1 TO FROM-POLE (STACK-POINTER).
-           MOVE 2 TO TO-POLE (STACK-POINTER).
-           MOVE 3 TO VIA-POLE (STACK-POINTER).
+           MOVE SETUP-FROM-POLE TO FROM-POLE (STACK-POINTER).
+           MOVE SETUP-TO-POLE TO TO-POLE (STACK-POINTER).
+           MOVE SETUP-VIA-POLE TO VIA-POLE (STACK-POINTER).
            PERFORM CHECK-MOVE.
+           CLOSE RPT-FILE.
+           CLOSE AUD-FILE.
+           PERFORM CLEAR-CHECKPOINT.
            DISPLAY "TOWERS OF HANOI PUZZLE COMPLETED!".
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      * Opens the tape-room pick list and writes the run-date /
+      * NUM-DISKS header ahead of the move lines.  A restart picks
+      * up the existing report rather than starting a new one -- but
+      * only when HANOIRPT is actually still there to extend (the
+      * librarian may have already archived yesterday's pick list
+      * while a restart was pending); OPEN EXTEND failing falls back
+      * to OPEN OUTPUT and a fresh header, same as AUD-FILE's open in
+      * HANOI, instead of silently leaving HANOIRPT unopened.
+       OPEN-REPORT.
+           MOVE "N" TO RPT-EXTENDED-SW.
+           IF RESTART-COUNT > 0
+               OPEN EXTEND RPT-FILE
+               IF RPT-FILE-STATUS = "00"
+                   SET RPT-EXTENDED TO TRUE
+               ELSE
+                   OPEN OUTPUT RPT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RPT-FILE
+           END-IF.
+           IF RPT-EXTENDED
+               MOVE RESTART-COUNT TO RPT-RS-COUNT
+               WRITE RPT-RECORD FROM RPT-RESTART-LINE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE (1:8) TO RPT-RUN-DATE
+               WRITE RPT-RECORD FROM RPT-HEADER-1
+               MOVE RPT-RUN-DATE TO RPT-H2-DATE
+               MOVE NUM-DISKS TO RPT-H2-DISKS
+               WRITE RPT-RECORD FROM RPT-HEADER-2
+           END-IF.
+
+      * Reads HANOICKPT, left behind by a prior run that was
+      * canceled or abended mid-rotation.  When its NUM-DISKS
+      * still matches this run's, RESTART-COUNT tells MOVE-DISK
+      * how many leading moves were already issued and must not be
+      * reissued.  A stale or missing checkpoint starts at move 0.
+       LOAD-CHECKPOINT.
+           MOVE 0 TO RESTART-COUNT.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ CKPT-FILE
+                   NOT AT END
+                       IF CKPT-NUM-DISKS = NUM-DISKS
+                           MOVE CKPT-MOVE-COUNT TO RESTART-COUNT
+                       ELSE
+                           DISPLAY "HANOICKPT IS FOR A DIFFERENT ",
+                               "NUM-DISKS, IGNORING IT"
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+      * Closes and reopens HANOIRPT and HANOIAUD at each checkpoint
+      * interval so every move they hold is flushed to disk before
+      * WRITE-CHECKPOINT tells HANOICKPT those moves are recorded --
+      * otherwise an abend between a WRITE and the OS flush could
+      * leave HANOIAUD, the durable audit trail, permanently short of
+      * moves the checkpoint already considers issued, with no replay
+      * on restart to fill the gap back in.
+       FLUSH-AUDIT-FILES.
+           CLOSE RPT-FILE.
+           CLOSE AUD-FILE.
+           OPEN EXTEND RPT-FILE.
+           OPEN EXTEND AUD-FILE.
+
+      * Rewrites HANOICKPT with the count of moves completed so
+      * far, so a restart after this point resumes here.  Called
+      * only every CKPT-INTERVAL moves (a NUM-DISKS of 20 is over a
+      * million moves -- checkpointing every one of them would mean
+      * a million open/write/close cycles on HANOICKPT) rather than
+      * after each one, and only once FLUSH-AUDIT-FILES has confirmed
+      * HANOIRPT and HANOIAUD are themselves durable up to this point;
+      * a canceled or abended run can therefore reissue up to
+      * CKPT-INTERVAL - 1 already-completed moves on restart, which
+      * operations accepts as the cost of keeping the checkpoint
+      * overhead off the critical path.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE MOVE-COUNT TO CKPT-MOVE-COUNT.
+           MOVE NUM-DISKS TO CKPT-NUM-DISKS.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+      * Appends one permanent record per move to HANOIAUD: the date
+      * and time the move was issued, the disk number, and the
+      * vault/rack names it moved from/to/via.  Unlike HANOICKPT and
+      * HANOIRPT this file is never reset, so it stands as the
+      * durable proof of rotation compliance for the DR audit.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AUD-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:8) TO AUD-TIME.
+           MOVE N (OLD-POINTER) TO AUD-DISK-NUM.
+           MOVE POLE-NAME-ENTRY (FROM-POLE (OLD-POINTER)) TO AUD-FROM.
+           MOVE POLE-NAME-ENTRY (TO-POLE (OLD-POINTER)) TO AUD-TO.
+           MOVE POLE-NAME-ENTRY (VIA-POLE (OLD-POINTER)) TO AUD-VIA.
+           WRITE AUD-RECORD.
+
+      * The rotation finished cleanly, so there is nothing left to
+      * restart from; leave the checkpoint at move 0.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE 0 TO CKPT-MOVE-COUNT.
+           MOVE NUM-DISKS TO CKPT-NUM-DISKS.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+      * Picks up NUM-DISKS and the checkpoint interval off the shared
+      * NITECTL control card, the same one AVERAGES-TEST reads its
+      * RANDSEED and TESTRUN count from, so operations has one place
+      * to set both a site-wide disk count and how often HANOICKPT is
+      * rewritten.  Left zero or the card missing, NUM-DISKS keeps
+      * its VALUE 4 default (HANOIPRM, read next, can still override
+      * it) and CKPT-INTERVAL keeps its VALUE 10 -- small enough that
+      * even the smallest rotations this shop runs still checkpoint
+      * at least once before finishing.
+       READ-CONTROL-CARD.
+           OPEN INPUT CTL-FILE.
+           IF CTL-FILE-STATUS = "00"
+               READ CTL-FILE
+                   NOT AT END
+                       IF NITE-NUM-DISKS > 0
+                           MOVE NITE-NUM-DISKS TO NUM-DISKS
+                       END-IF
+                       IF NITE-CKPT-INTERVAL > 0
+                           MOVE NITE-CKPT-INTERVAL TO CKPT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE CTL-FILE
+           END-IF.
+
+      * Picks up NUM-DISKS, and optionally a FROM/TO/VIA pole
+      * assignment, off the HANOIPRM parameter card so operations
+      * (or the calendar-driven offsite-pole picker) can change
+      * them without a recompile.  Falls back to whatever
+      * READ-CONTROL-CARD already set (or the VALUE 4 default) and
+      * the standard 1/2/3 wiring when the card is missing, blank, or
+      * leaves the pole fields zero.
+       READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-STATUS = "35"
+               DISPLAY "HANOIPRM NOT FOUND, USING DEFAULT NUM-DISKS"
+           ELSE
+               READ PARM-FILE
+                   AT END
+                       DISPLAY "HANOIPRM EMPTY, USING DEFAULT NUM-DISKS"
+                   NOT AT END
+                       IF PARM-NUM-DISKS > 0
+                           MOVE PARM-NUM-DISKS TO NUM-DISKS
+                       END-IF
+                       IF PARM-FROM-POLE > 0 AND PARM-TO-POLE > 0
+                               AND PARM-VIA-POLE > 0
+                           MOVE PARM-FROM-POLE TO SETUP-FROM-POLE
+                           MOVE PARM-TO-POLE TO SETUP-TO-POLE
+                           MOVE PARM-VIA-POLE TO SETUP-VIA-POLE
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      * Confirms the FROM/TO/VIA pole assignment HANOI is about to
+      * run with -- whether left at the 1/2/3 default or supplied on
+      * HANOIPRM -- is three distinct poles in range 1-3.  A bad or
+      * transposed card value would otherwise generate a nonsense
+      * rotation schedule with no warning, so abort instead.
+       VALIDATE-POLES.
+           IF SETUP-FROM-POLE < 1 OR SETUP-FROM-POLE > 3
+               OR SETUP-TO-POLE < 1 OR SETUP-TO-POLE > 3
+               OR SETUP-VIA-POLE < 1 OR SETUP-VIA-POLE > 3
+               PERFORM ABORT-BAD-POLES
+           END-IF.
+           IF SETUP-FROM-POLE = SETUP-TO-POLE
+               OR SETUP-FROM-POLE = SETUP-VIA-POLE
+               OR SETUP-TO-POLE = SETUP-VIA-POLE
+               PERFORM ABORT-BAD-POLES
+           END-IF.
+
+       ABORT-BAD-POLES.
+           DISPLAY "HANOI ABORTED - POLE ASSIGNMENT ",
+               SETUP-FROM-POLE, "/", SETUP-TO-POLE,
+               "/", SETUP-VIA-POLE,
+               " IS NOT THREE DISTINCT POLES IN RANGE 1-3".
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
 
        CHECK-MOVE.
+           IF STACK-POINTER > MAX-STACK-ENTRIES
+               PERFORM ABORT-TABLE-OVERFLOW
+           END-IF.
            IF N (STACK-POINTER) > 0 PERFORM MOVE-DISK.
+
+      * GAMESET/STACK only has MAX-STACK-ENTRIES entries.  A NUM-DISKS
+      * large enough to recurse past the end of the table would
+      * otherwise corrupt storage silently, so stop the run instead.
+       ABORT-TABLE-OVERFLOW.
+           DISPLAY "HANOI ABORTED - NUM-DISKS OF ", NUM-DISKS,
+               " EXCEEDS THE ", MAX-DISKS, "-ENTRY STACK TABLE".
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
        MOVE-DISK.
            MOVE STACK-POINTER TO OLD-POINTER.
            ADD 1 TO STACK-POINTER.
@@ -38,12 +392,27 @@
            MOVE TO-POLE (OLD-POINTER) TO VIA-POLE (STACK-POINTER).
            PERFORM CHECK-MOVE.
            SUBTRACT 1 FROM STACK-POINTER GIVING OLD-POINTER.
-           DISPLAY "MOVE DISK FROM ", FROM-POLE (OLD-POINTER),
-               " TO ", TO-POLE (OLD-POINTER).
+           ADD 1 TO MOVE-COUNT.
+           IF MOVE-COUNT > RESTART-COUNT
+               DISPLAY "MOVE TAPE FROM ",
+                   POLE-NAME-ENTRY (FROM-POLE (OLD-POINTER)),
+                   " TO ", POLE-NAME-ENTRY (TO-POLE (OLD-POINTER))
+               MOVE POLE-NAME-ENTRY (FROM-POLE (OLD-POINTER))
+                   TO RPT-ML-FROM
+               MOVE POLE-NAME-ENTRY (TO-POLE (OLD-POINTER))
+                   TO RPT-ML-TO
+               WRITE RPT-RECORD FROM RPT-MOVE-LINE
+               PERFORM WRITE-AUDIT-RECORD
+               DIVIDE MOVE-COUNT BY CKPT-INTERVAL
+                   GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER
+               IF CKPT-REMAINDER = 0
+                   PERFORM FLUSH-AUDIT-FILES
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
            SUBTRACT 1 FROM N (OLD-POINTER) GIVING N (STACK-POINTER).
            MOVE VIA-POLE (OLD-POINTER) TO FROM-POLE (STACK-POINTER).
            MOVE TO-POLE (OLD-POINTER) TO TO-POLE (STACK-POINTER).
            MOVE FROM-POLE (OLD-POINTER) TO VIA-POLE (STACK-POINTER).
            PERFORM CHECK-MOVE.
            SUBTRACT 1 FROM STACK-POINTER.
-
