@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSACTION-SAMPLE.
+       DATE-WRITTEN. 2026-08-09.
+      * Draws an audit sample of transaction keys from TRNMAST without
+      * replacement, using the same RAN3 generator AVERAGES-TEST uses,
+      * and writes the keys picked to TRNSAMP for the auditors to
+      * pull.  Sample size and random seed come off the TRNSAMPRM
+      * card, same convention as AVERAGES-TEST's NITECTL card -- left
+      * zero, SAMPLE-SIZE takes the built-in default and the seed is
+      * derived from the time of day.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRN-FILE ASSIGN TO "TRNMAST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS TRN-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "TRNSAMPRM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+           SELECT SAMP-FILE ASSIGN TO "TRNSAMP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SAMP-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRN-FILE.
+       COPY "trnrec.cbl".
+       FD  PARM-FILE.
+       COPY "trnsamprm.cbl".
+       FD  SAMP-FILE.
+       01  SAMP-RECORD                 PIC X(10).
+       WORKING-STORAGE SECTION.
+       COPY "rand-ws.cbl".
+       77  TRN-FILE-STATUS             PIC X(02).
+       77  PARM-FILE-STATUS            PIC X(02).
+       77  SAMP-FILE-STATUS            PIC X(02).
+       77  MAX-TRN                  PIC 9(04) VALUE 9999.
+       77  TRN-COUNT                PIC 9(04) USAGE COMP VALUE 0.
+       77  SAMPLE-SIZE              PIC 9(04) USAGE COMP VALUE 100.
+       77  TIME-NOW                 PIC 9(08).
+       77  SUB1                     PIC 9(04) USAGE COMP.
+       77  PICK-SUB                     PIC 9(04) USAGE COMP.
+       77  REMAINING                PIC 9(04) USAGE COMP.
+       77  SAVE-KEY                 PIC X(10).
+       77  AT-END-SW                PIC X(01) VALUE "N".
+           88  AT-END                           VALUE "Y".
+       01  TRN-KEY-TABLE.
+           02  TRN-KEY-ENTRY OCCURS 9999 TIMES      PIC X(10).
+
+       PROCEDURE DIVISION.
+       TRANSACTION-SAMPLE-MAIN.
+           PERFORM READ-PARM-CARD.
+           PERFORM LOAD-TRANSACTIONS.
+           IF SAMPLE-SIZE > TRN-COUNT
+               MOVE TRN-COUNT TO SAMPLE-SIZE
+           END-IF.
+           OPEN OUTPUT SAMP-FILE.
+           PERFORM SELECT-SAMPLE VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 > SAMPLE-SIZE.
+           CLOSE SAMP-FILE.
+           DISPLAY "TRANSACTION-SAMPLE: DREW ", SAMPLE-SIZE,
+               " OF ", TRN-COUNT, " KEYS ON TRNMAST".
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      * SAMPLE-SIZE and RANDSEED come off TRNSAMPRM, same fallback
+      * rule READ-PARM-CARD in HANOI and AVERAGES-TEST already use:
+      * missing, blank, or zero leaves the built-in default in place.
+       READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-STATUS = "35"
+               DISPLAY "TRNSAMPRM NOT FOUND, USING DEFAULT SAMPLE SIZE"
+           ELSE
+               READ PARM-FILE
+                   AT END
+                       DISPLAY "TRNSAMPRM EMPTY, USING DEFAULT ",
+                           "SAMPLE SIZE"
+                   NOT AT END
+                       IF TRNSAMP-SAMPLE-SIZE > 0
+                           MOVE TRNSAMP-SAMPLE-SIZE TO SAMPLE-SIZE
+                       END-IF
+                       IF TRNSAMP-RANDSEED NOT = 0
+                           MOVE TRNSAMP-RANDSEED TO RANDSEED
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+           IF RANDSEED = 0
+               MOVE FUNCTION CURRENT-DATE (9:8) TO TIME-NOW
+               COMPUTE RANDSEED = 0 - TIME-NOW
+           END-IF.
+
+      * Reads TRNMAST into TRN-KEY-TABLE once, so the selection step
+      * below can pick keys out of order without reopening the file.
+       LOAD-TRANSACTIONS.
+           OPEN INPUT TRN-FILE.
+           IF TRN-FILE-STATUS = "35"
+               DISPLAY "TRNMAST NOT FOUND, NOTHING TO SAMPLE"
+           ELSE
+               PERFORM READ-NEXT-TRANSACTION UNTIL AT-END
+               CLOSE TRN-FILE
+           END-IF.
+
+       READ-NEXT-TRANSACTION.
+           READ TRN-FILE
+               AT END
+                   SET AT-END TO TRUE
+               NOT AT END
+                   IF TRN-COUNT >= MAX-TRN
+                       PERFORM ABORT-TABLE-OVERFLOW
+                   END-IF
+                   ADD 1 TO TRN-COUNT
+                   MOVE TRN-KEY TO TRN-KEY-ENTRY (TRN-COUNT)
+           END-READ.
+
+      * TRN-KEY-TABLE only has MAX-TRN entries.  A TRNMAST large
+      * enough to run past the end of the table would otherwise
+      * corrupt storage silently, so stop the run instead.
+       ABORT-TABLE-OVERFLOW.
+           DISPLAY "TRANSACTION-SAMPLE ABORTED - TRNMAST EXCEEDS THE ",
+               MAX-TRN, "-ENTRY KEY TABLE".
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+      * Partial Fisher-Yates draw: pick a random surviving entry into
+      * the current slot, swap it to the front, and write it out --
+      * each key can only be drawn once since the drawn slot moves
+      * behind the advancing SUB1 boundary.
+       SELECT-SAMPLE.
+           COMPUTE REMAINING = TRN-COUNT - SUB1 + 1.
+           PERFORM RAND.
+           COMPUTE PICK-SUB = RANDVAL * REMAINING + SUB1.
+           IF PICK-SUB > TRN-COUNT
+               MOVE TRN-COUNT TO PICK-SUB
+           END-IF.
+           MOVE TRN-KEY-ENTRY (PICK-SUB) TO SAVE-KEY.
+           MOVE TRN-KEY-ENTRY (SUB1) TO TRN-KEY-ENTRY (PICK-SUB).
+           MOVE SAVE-KEY TO TRN-KEY-ENTRY (SUB1).
+           WRITE SAMP-RECORD FROM TRN-KEY-ENTRY (SUB1).
+
+       COPY "rand-proc.cbl".
