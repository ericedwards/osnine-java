@@ -1,27 +1,263 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AVERAGES-TEST.
        AUTHOR. S. ROUG.
+      * 2026-08-09  STOP RUN changed to GOBACK so NIGHTRUN can CALL
+      *             this program as a job stream step after
+      *             TOWERS-OF-HANOI; behavior when run standalone is
+      *             unchanged.
+      * 2026-08-09  RANDSEED now comes off the NITECTL control card
+      *             instead of the hardcoded -2992, so audit samples
+      *             aren't predictable draw to draw; the seed used
+      *             is logged to RANDLOG with the run date so a
+      *             disputed sample can still be replayed.
+      * 2026-08-09  RAN3's shuffle table and pointers are saved to
+      *             RAN3STAT at the end of a default-path run and
+      *             restored at the start of the next one, so the
+      *             generator's long period continues across runs
+      *             instead of restarting fresh every night.  An
+      *             explicit NITECTL seed still forces a clean
+      *             RAN3-INIT, since a replayed audit draw needs to
+      *             start from the seed given, not wherever the table
+      *             last left off.
+      * 2026-08-09  TESTIT now tracks variance, standard deviation,
+      *             and the min/max draw alongside the average, and
+      *             warns when the average strays outside the
+      *             expected tolerance band -- a generator quietly
+      *             gone bad would otherwise only show up as a
+      *             slightly-off AVERAGE line nobody was watching for.
+      * 2026-08-09  The TESTRUN iteration count now also comes off
+      *             NITECTL's TEST-COUNT field, the same card HANOI
+      *             reads NUM-DISKS from, instead of being fixed at
+      *             1000; left zero, the 1000-iteration default holds.
+      * 2026-08-09  SAVE-RAN3-STATE and LOG-SEED-USED are now both
+      *             gated on whether this run used an explicit
+      *             NITECTL seed.  An explicit-seed (replay) run no
+      *             longer overwrites RAN3STAT with the replay's
+      *             ending table, so the next default-path run still
+      *             continues from where the last one left off, and a
+      *             continuation run no longer logs its RANDSEED
+      *             placeholder of 1 to RANDLOG as if it were a real
+      *             seed.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. LINUX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN TO "NITECTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+           SELECT SEED-LOG-FILE ASSIGN TO "RANDLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SEED-LOG-STATUS.
+           SELECT RAN3-ST-FILE ASSIGN TO "RAN3STAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RAN3-ST-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE.
+       COPY "nitectl.cbl".
+       FD  SEED-LOG-FILE.
+       01  SEED-LOG-RECORD.
+           02  SL-RUN-DATE             PIC X(08).
+           02  FILLER                  PIC X(01).
+           02  SL-SEED-USED            PIC S9(09).
+       FD  RAN3-ST-FILE.
+       COPY "ran3state.cbl".
        WORKING-STORAGE SECTION.
        COPY "rand-ws.cbl".
-      * Variables for the testing
-       77 AVERAGE     PIC 999V9(9) VALUE 0.
+      * Variables for the testing.  AVERAGE also serves as the
+      * running sum of every draw before TESTIT divides it down to
+      * the mean, so it has to hold the full NITECTL-configurable
+      * TEST-COUNT (up to 9999) worth of draws, not just the
+      * fractional mean itself.
+       77 AVERAGE     PIC 9(04)V9(9) VALUE 0.
+       77 CTL-FILE-STATUS      PIC X(02).
+       77 SEED-LOG-STATUS      PIC X(02).
+       77 RAN3-ST-FILE-STATUS  PIC X(02).
+       77 TIME-NOW          PIC 9(08).
+       77 RAN3-SUB          PIC 99 USAGE COMP.
+       77 STATE-LOADED-SW   PIC X(01) VALUE "N".
+           88  STATE-LOADED             VALUE "Y".
+       77 EXPLICIT-SEED-SW  PIC X(01) VALUE "N".
+           88  EXPLICIT-SEED            VALUE "Y".
+       77 SUM-SQ            PIC 9(04)V9(09) VALUE 0.
+       77 DRAW-SQ                PIC V9(09).
+       77 MEAN-SQ           PIC 9(01)V9(09).
+       77 AVERAGE-SQ        PIC 9(01)V9(09).
+       77 VARIANCE          PIC S9(01)V9(09).
+       77 STD-DEV           PIC 9(01)V9(09).
+       77 MIN-VAL           PIC V9(09).
+       77 MAX-VAL           PIC V9(09).
+       77 LOW-TOL           PIC V99 VALUE .45.
+       77 HIGH-TOL          PIC V99 VALUE .55.
+       77 FIRST-DRAW-SW     PIC X(01) VALUE "Y".
+           88  IS-FIRST-DRAW            VALUE "Y".
+       77 TEST-COUNT          PIC 9(04) USAGE COMP VALUE 1000.
+       01  OUT-SEED-LOG-CARD.
+           02  OUT-SL-RUN-DATE          PIC X(08).
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  OUT-SL-SEED-USED         PIC S9(09).
 
        PROCEDURE DIVISION.
        TESTIT.
            DISPLAY "TEST RANDOM NUMBER GENERATOR".
-           MOVE -2992 TO RANDSEED.
-           PERFORM TESTRUN 1000 TIMES.
-           DIVIDE 1000 INTO AVERAGE.
+           PERFORM READ-SEED-CARD.
+           IF EXPLICIT-SEED OR NOT STATE-LOADED
+               PERFORM LOG-SEED-USED
+           END-IF.
+           PERFORM TESTRUN TEST-COUNT TIMES.
+           DIVIDE TEST-COUNT INTO AVERAGE.
            DISPLAY "AVERAGE: ", AVERAGE.
-           STOP RUN.
+           PERFORM CHECK-DISTRIBUTION.
+           IF NOT EXPLICIT-SEED
+               PERFORM SAVE-RAN3-STATE
+           END-IF.
+           GOBACK.
        TESTRUN.
            PERFORM RAND.
            ADD RANDVAL TO AVERAGE
               ON SIZE ERROR DISPLAY "OVERFLOW".
       *    DISPLAY RANDVAL.
+           IF IS-FIRST-DRAW
+               MOVE RANDVAL TO MIN-VAL
+               MOVE RANDVAL TO MAX-VAL
+               MOVE "N" TO FIRST-DRAW-SW
+           ELSE
+               IF RANDVAL < MIN-VAL
+                   MOVE RANDVAL TO MIN-VAL
+               END-IF
+               IF RANDVAL > MAX-VAL
+                   MOVE RANDVAL TO MAX-VAL
+               END-IF
+           END-IF.
+           MULTIPLY RANDVAL BY RANDVAL GIVING DRAW-SQ.
+           ADD DRAW-SQ TO SUM-SQ.
+
+      * Variance/std-dev and the min/max draw, on top of the average,
+      * catch a generator that's drifted (stuck table, bad reseed)
+      * even when the average alone still looks plausible.  A
+      * variance that rounds slightly negative from truncation is
+      * clamped to zero before the square root.
+       CHECK-DISTRIBUTION.
+           DIVIDE SUM-SQ BY TEST-COUNT GIVING MEAN-SQ.
+           MULTIPLY AVERAGE BY AVERAGE GIVING AVERAGE-SQ.
+           SUBTRACT AVERAGE-SQ FROM MEAN-SQ GIVING VARIANCE.
+           IF VARIANCE < 0
+               MOVE 0 TO VARIANCE
+           END-IF.
+           COMPUTE STD-DEV = FUNCTION SQRT (VARIANCE).
+           DISPLAY "VARIANCE: ", VARIANCE, "  STD DEV: ", STD-DEV.
+           DISPLAY "MIN: ", MIN-VAL, "  MAX: ", MAX-VAL.
+           IF AVERAGE < LOW-TOL OR AVERAGE > HIGH-TOL
+               DISPLAY "WARNING - AVERAGE ", AVERAGE,
+                   " IS OUTSIDE THE EXPECTED ", LOW-TOL, "-",
+                   HIGH-TOL, " TOLERANCE BAND, CHECK THE GENERATOR"
+           END-IF.
+
+      * Picks up RANDSEED, the TESTRUN iteration count, and the
+      * distribution tolerance band off the shared NITECTL control
+      * card, the same card HANOI reads its NUM-DISKS default from.
+      * A card TEST-COUNT overrides the built-in 1000-iteration
+      * default, and a card LOW-TOL/HIGH-TOL pair (only honored when
+      * both are given and LOW-TOL is the smaller of the two)
+      * overrides the built-in .45-.55 band; zero or a missing card
+      * leaves each alone.  An explicit card seed always forces a
+      * fresh RAN3-INIT and sets EXPLICIT-SEED, so TESTIT knows this
+      * run is a one-off replay and must not let it disturb RAN3STAT.
+      * Otherwise the prior run's RAN3STAT snapshot is restored so the
+      * generator's sequence continues; only when there is no
+      * snapshot yet is a seed derived from the time of day to start
+      * one.
+       READ-SEED-CARD.
+           MOVE 0 TO NITE-RANDSEED.
+           MOVE 0 TO NITE-TEST-COUNT.
+           MOVE 0 TO NITE-LOW-TOL.
+           MOVE 0 TO NITE-HIGH-TOL.
+           MOVE "N" TO EXPLICIT-SEED-SW.
+           OPEN INPUT CTL-FILE.
+           IF CTL-FILE-STATUS = "00"
+               READ CTL-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE CTL-FILE
+           END-IF.
+           IF NITE-TEST-COUNT > 0
+               MOVE NITE-TEST-COUNT TO TEST-COUNT
+           END-IF.
+           IF NITE-LOW-TOL > 0 AND NITE-HIGH-TOL > 0
+                   AND NITE-LOW-TOL < NITE-HIGH-TOL
+               MOVE NITE-LOW-TOL TO LOW-TOL
+               MOVE NITE-HIGH-TOL TO HIGH-TOL
+           END-IF.
+           IF NITE-RANDSEED NOT = 0
+               SET EXPLICIT-SEED TO TRUE
+               COMPUTE RANDSEED = 0 - FUNCTION ABS(NITE-RANDSEED)
+           ELSE
+               PERFORM LOAD-RAN3-STATE
+               IF NOT STATE-LOADED
+                   MOVE FUNCTION CURRENT-DATE (9:8) TO TIME-NOW
+                   COMPUTE RANDSEED = 0 - TIME-NOW
+               END-IF
+           END-IF.
+
+      * Restores RAN3's shuffle table and index pointers from the
+      * prior run's RAN3STAT snapshot, when there is one, and leaves
+      * RANDSEED non-negative so RAND won't reinitialize over it.
+       LOAD-RAN3-STATE.
+           MOVE "N" TO STATE-LOADED-SW.
+           OPEN INPUT RAN3-ST-FILE.
+           IF RAN3-ST-FILE-STATUS = "00"
+               READ RAN3-ST-FILE
+                   NOT AT END
+                       PERFORM RESTORE-RAN3-TABLE-ENTRY
+                           VARYING RAN3-SUB FROM 1 BY 1
+                           UNTIL RAN3-SUB > 55
+                       MOVE RS-INEXT TO RAN3INEXT
+                       MOVE RS-EXTP TO RAN3EXTP
+                       MOVE 1 TO RANDSEED
+                       SET STATE-LOADED TO TRUE
+               END-READ
+               CLOSE RAN3-ST-FILE
+           END-IF.
+
+       RESTORE-RAN3-TABLE-ENTRY.
+           MOVE RS-MA-ENTRY (RAN3-SUB) TO RAN3MA (RAN3-SUB).
+
+      * Snapshots RAN3's shuffle table and index pointers to RAN3STAT
+      * so the next default-path run can pick up the sequence where
+      * this one left off.
+       SAVE-RAN3-STATE.
+           PERFORM SAVE-RAN3-TABLE-ENTRY
+               VARYING RAN3-SUB FROM 1 BY 1 UNTIL RAN3-SUB > 55.
+           MOVE RAN3INEXT TO RS-INEXT.
+           MOVE RAN3EXTP TO RS-EXTP.
+           OPEN OUTPUT RAN3-ST-FILE.
+           WRITE RAN3-STATE-RECORD.
+           CLOSE RAN3-ST-FILE.
+
+       SAVE-RAN3-TABLE-ENTRY.
+           MOVE RAN3MA (RAN3-SUB) TO RS-MA-ENTRY (RAN3-SUB).
+
+      * Appends the seed actually used, stamped with the run date,
+      * to RANDLOG -- the durable record that lets a reviewer
+      * reproduce this month's sample if it's ever questioned.  Built
+      * up in OUT-SEED-LOG-CARD and written FROM there, the same way
+      * HANOI builds its report lines in working-storage first.
+      * TESTIT only calls this when RANDSEED reflects a real seed --
+      * an explicit NITECTL seed, or the time-of-day seed that starts
+      * a brand new RAN3STAT chain.  A continuation run leaves
+      * RANDSEED at LOAD-RAN3-STATE's placeholder of 1, which isn't a
+      * seed at all, so logging it would just be noise; that run's
+      * sequence is reproduced from RAN3STAT, not from a RANDLOG line.
+       LOG-SEED-USED.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO OUT-SL-RUN-DATE.
+           MOVE RANDSEED TO OUT-SL-SEED-USED.
+           OPEN EXTEND SEED-LOG-FILE.
+           IF SEED-LOG-STATUS NOT = "00"
+               OPEN OUTPUT SEED-LOG-FILE
+           END-IF.
+           WRITE SEED-LOG-RECORD FROM OUT-SEED-LOG-CARD.
+           CLOSE SEED-LOG-FILE.
 
        COPY "rand-proc.cbl".
